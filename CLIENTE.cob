@@ -15,8 +15,32 @@
                ORGANIZATION IS INDEXED
       * ACESSO DIRETO ATRAVES DE UMA CHAVE
                ACCESS MODE IS DYNAMIC
-               FILE STATUS IS CLIENTES-STATUS
-               RECORD KEY IS CLIENTES-CHAVE.
+               RECORD KEY IS CLIENTES-CHAVE
+      * CHAVE ALTERNATIVA PARA PERMITIR CONSULTA PELO NOME
+               ALTERNATE RECORD KEY IS CLIENTE-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+
+      * ARQUIVO DE PEDIDOS/COMPRAS DO CLIENTE, LOCALIZADO PELO TELEFONE
+           SELECT PEDIDOS ASSIGN TO 'C:\COBOL\PEDIDOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEDIDOS-CHAVE
+               FILE STATUS IS PEDIDOS-STATUS.
+
+      * TRILHA DE AUDITORIA DAS INCLUSOES/ALTERACOES/EXCLUSOES
+           SELECT AUDITORIA ASSIGN TO 'C:\COBOL\AUDITORIA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
+      * ARQUIVO DE SAIDA DO RELATORIO EM DISCO
+           SELECT RELATORIO ASSIGN TO 'C:\COBOL\RELATORIO.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RELATORIO-STATUS.
+
+      * ARQUIVO SEQUENCIAL DE ENTRADA PARA CARGA EM LOTE DE CLIENTES
+           SELECT IMPORTA ASSIGN TO 'C:\COBOL\IMPORTA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IMPORTA-STATUS.
 
        DATA DIVISION.
       * CRIANDO VARIAVEIS PARA O REGISTRO DO ARQUIVO
@@ -27,6 +51,33 @@
                03 CLIENTES-FONE PIC 9(09).
            02 CLIENTE-NOME      PIC X(30).
            02 CLIENTES-EMAIL    PIC X(40).
+      * SITUACAO DO CLIENTE: 'A' = ATIVO  'I' = INATIVO (EXCLUIDO)
+           02 CLIENTES-SITUACAO PIC X(01).
+               88 CLIENTES-ATIVO    VALUE 'A'.
+               88 CLIENTES-INATIVO  VALUE 'I'.
+
+       FD PEDIDOS.
+       01 PEDIDOS-REG.
+      * CHAVE COMPOSTA: TELEFONE DO CLIENTE + SEQUENCIAL DO PEDIDO,
+      * PERMITINDO LOCALIZAR TODOS OS PEDIDOS DE UM CLIENTE COM START
+           02 PEDIDOS-CHAVE.
+               03 PEDIDOS-FONE   PIC 9(09).
+               03 PEDIDOS-SEQ    PIC 9(05).
+           02 PEDIDOS-DATA       PIC 9(08).
+           02 PEDIDOS-ITEM       PIC X(30).
+           02 PEDIDOS-VALOR      PIC 9(07)V99.
+
+       FD AUDITORIA.
+       01 AUDITORIA-REG         PIC X(300).
+
+       FD RELATORIO.
+       01 RELATORIO-REG         PIC X(93).
+
+       FD IMPORTA.
+       01 IMPORTA-REG.
+           02 IMPORTA-FONE       PIC 9(09).
+           02 IMPORTA-NOME       PIC X(30).
+           02 IMPORTA-EMAIL      PIC X(40).
 
 
        WORKING-STORAGE SECTION.
@@ -35,9 +86,40 @@
        77 WRK-MODULO PIC X(25) VALUE SPACES.
        77 WRK-TECLA PIC X(1).
        77 WRK-OPCAO-RELATORIO PIC X(1).
+       77 WRK-OPCAO-CONSULTA PIC X(1).
        77 CLIENTES-STATUS PIC 99.
+       77 PEDIDOS-STATUS PIC 99.
+       77 AUDITORIA-STATUS PIC 99.
+       77 RELATORIO-STATUS PIC 99.
+       77 IMPORTA-STATUS PIC 99.
        77 WRK-MSGERRO PIC X(35).
 
+      * CONTADORES E ACUMULADORES DE USO GERAL
+       77 WRK-CONTA-ARROBA PIC 9(02) COMP.
+       77 WRK-TOTAL-IMPORTADOS PIC 9(05) COMP.
+       77 WRK-TOTAL-DUPLICADOS PIC 9(05) COMP.
+       77 WRK-TOTAL-ATIVOS PIC 9(05) COMP.
+       77 WRK-DDD PIC 9(02).
+       77 WRK-IDX PIC 9(03) COMP.
+       77 WRK-NOME-PROCURADO PIC X(30) VALUE SPACES.
+       77 WRK-SITUACAO-DESC PIC X(08).
+       77 WRK-MSGSIT PIC X(40).
+       77 WRK-DATA-MOVTO PIC 9(08).
+       77 WRK-HORA-MOVTO PIC 9(08).
+       77 WRK-PROX-SEQ-PEDIDO PIC 9(05) COMP.
+
+      * VALORES ANTIGOS, GUARDADOS ANTES DA ALTERACAO, PARA RESTAURAR
+      * O CAMPO NA TELA SE A VALIDACAO REJEITAR, E PARA O LOG DE
+      * AUDITORIA REGISTRAR O QUE O REGISTRO TINHA ANTES DA OPERACAO
+       01 WRK-VALORES-ANTIGOS.
+           02 WRK-NOME-ANTIGO     PIC X(30).
+           02 WRK-EMAIL-ANTIGO    PIC X(40).
+           02 WRK-SITUACAO-ANTIGA PIC X(01).
+
+      * TABELA DE TOTALIZACAO DE CLIENTES ATIVOS POR DDD (00 A 99)
+       01 WRK-TABELA-DDD.
+           02 WRK-TAB-DDD-OCR OCCURS 100 TIMES PIC 9(05) COMP.
+
       * VARIAVEIS PARA LIMPAR TELA
        SCREEN SECTION.
        01 TELA.
@@ -58,15 +140,28 @@
            02 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            02 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            02 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           02 LINE 12 COLUMN 15 VALUE 'X - SAIR'.
-           02 LINE 13 COLUMN 15 VALUE 'OPCAO.......: '.
-           02 LINE 13 COLUMN 29 USING WRK-OPCAO.
+           02 LINE 12 COLUMN 15 VALUE '6 - IMPORTAR LOTE'.
+           02 LINE 13 COLUMN 15 VALUE '7 - REGISTRAR PEDIDO'.
+           02 LINE 14 COLUMN 15 VALUE 'X - SAIR'.
+           02 LINE 15 COLUMN 15 VALUE 'OPCAO.......: '.
+           02 LINE 15 COLUMN 29 USING WRK-OPCAO.
 
        01 MENU-RELATORIO.
            02 LINE 12 COLUMN 55 VALUE '1 - EM TELA'.
            02 LINE 13 COLUMN 55 VALUE '2 - EM DISCO'.
+           02 LINE 14 COLUMN 55 VALUE '3 - ESTATISTICA POR DDD'.
+           02 LINE 15 COLUMN 55 VALUE 'OPCAO......: '.
+           02 LINE 15 COLUMN 68 USING WRK-OPCAO-RELATORIO.
+
+       01 MENU-CONSULTA.
+           02 LINE 12 COLUMN 55 VALUE '1 - POR TELEFONE'.
+           02 LINE 13 COLUMN 55 VALUE '2 - POR NOME'.
            02 LINE 14 COLUMN 55 VALUE 'OPCAO......: '.
-           02 LINE 14 COLUMN 68 USING WRK-OPCAO-RELATORIO.
+           02 LINE 14 COLUMN 68 USING WRK-OPCAO-CONSULTA.
+
+       01 TELA-NOME-PROCURADO.
+           02 LINE 10 COLUMN 10 VALUE 'NOME....: '.
+           02 COLUMN PLUS 2 PIC X(30) USING WRK-NOME-PROCURADO.
 
        01 TELA-REGISTRO.
            02 CHAVE FOREGROUND-COLOR 2.
@@ -78,6 +173,23 @@
                03 COLUMN PLUS 2 PIC X(30) USING CLIENTE-NOME.
                03 LINE 12 COLUMN 10 VALUE 'EMAIL...: '.
                03 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               03 LINE 13 COLUMN 10 VALUE 'SITUACAO: '.
+               03 COLUMN PLUS 2 PIC X(08) FROM WRK-SITUACAO-DESC.
+
+       01 TELA-PEDIDO.
+           02 LINE 18 COLUMN 10 VALUE 'DATA (AAAAMMDD): '.
+           02 COLUMN PLUS 2 PIC 9(08) USING PEDIDOS-DATA.
+           02 LINE 19 COLUMN 10 VALUE 'ITEM/SERVICO...: '.
+           02 COLUMN PLUS 2 PIC X(30) USING PEDIDOS-ITEM.
+           02 LINE 20 COLUMN 10 VALUE 'VALOR..........: '.
+           02 COLUMN PLUS 2 PIC 9(07)V99 USING PEDIDOS-VALOR.
+
+       01 TELA-SITUACAO.
+           02 LINE 17 COLUMN 1 ERASE EOL BACKGROUND-COLOR 1.
+           02 LINE 17 COLUMN 10 PIC X(40)
+               BACKGROUND-COLOR 1 FROM WRK-MSGSIT.
+           02 LINE 17 COLUMN PLUS 2 PIC X(01)
+               BACKGROUND-COLOR 1 USING WRK-TECLA.
 
        01 MOSTRAR-ERRO.
            02 MSG-ERRO.
@@ -102,6 +214,13 @@
                OPEN I-O CLIENTES
            END-IF.
 
+           OPEN I-O PEDIDOS
+           IF PEDIDOS-STATUS = 35 THEN
+               OPEN OUTPUT PEDIDOS
+               CLOSE PEDIDOS
+               OPEN I-O PEDIDOS
+           END-IF.
+
            PERFORM 0100-INICIAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
@@ -131,9 +250,15 @@
                            PERFORM 0900-RELATORIO-TELA
                        WHEN 2
                            PERFORM 0901-RELATORIO-DISCO
+                       WHEN 3
+                           PERFORM 0902-RELATORIO-ESTATISTICA
                        WHEN OTHER
                            DISPLAY 'ENTRE COM A OPCAO CORRETA!'
                    END-EVALUATE
+               WHEN 6
+                   PERFORM 0501-IMPORTAR-LOTE
+               WHEN 7
+                   PERFORM 0550-REGISTRAR-PEDIDO
                WHEN 'X'
                    PERFORM 0300-FINALIZAR
                WHEN OTHER
@@ -142,14 +267,23 @@
            END-EVALUATE.
 
        0300-FINALIZAR.
-      * FECHANDO ARQUIVO
+      * FECHANDO ARQUIVOS
            CLOSE CLIENTES
+           CLOSE PEDIDOS
            STOP RUN.
 
        0500-INCLUIR.
            MOVE 'MODULO - INCLUSAO ' TO WRK-MODULO.
            DISPLAY TELA.
            ACCEPT TELA-REGISTRO.
+      * VALIDANDO OS DADOS DIGITADOS ANTES DE GRAVAR
+           PERFORM 0510-VALIDAR-DADOS.
+           IF WRK-MSGERRO NOT = SPACES
+               ACCEPT MOSTRAR-ERRO
+               MOVE SPACES TO WRK-MSGERRO
+               PERFORM 0500-INCLUIR
+           ELSE
+               MOVE 'A' TO CLIENTES-SITUACAO
       * ESCREVENDO NO ARQUIVO E VERIFICANDO SE JÁ EXISTE O REGISTRO
                WRITE CLIENTES-REG
                    INVALID KEY
@@ -158,17 +292,150 @@
                    IF WRK-TECLA = 'N' OR WRK-TECLA = 'n'
                    MOVE ZEROS TO CLIENTES-FONE
                    PERFORM 0500-INCLUIR
-               END-WRITE.
+                   END-IF
+                   NOT INVALID KEY
+                       MOVE SPACES TO WRK-NOME-ANTIGO
+                       MOVE SPACES TO WRK-EMAIL-ANTIGO
+                       MOVE SPACES TO WRK-SITUACAO-ANTIGA
+                       PERFORM 0950-REGISTRAR-AUDITORIA
+               END-WRITE
       * VERIFICANDO SE REGISTO JÁ EXISTE
       *         IF CLIENTES-STATUS = 22
       *             DISPLAY 'REGISTO JÁ EXISTE!'
       *             ACCEPT WRK-OPCAO
       *         END-IF.
-                   PERFORM 0100-INICIAR.
-                   PERFORM 0200-PROCESSAR.
+               PERFORM 0100-INICIAR
+               PERFORM 0200-PROCESSAR
+           END-IF.
+
+       0510-VALIDAR-DADOS.
+           MOVE SPACES TO WRK-MSGERRO.
+           IF CLIENTES-FONE = ZEROS
+               MOVE 'TELEFONE INVALIDO' TO WRK-MSGERRO
+           END-IF.
+           IF WRK-MSGERRO = SPACES AND CLIENTES-FONE(1:2) = '00'
+               MOVE 'TELEFONE INVALIDO (DDD)' TO WRK-MSGERRO
+           END-IF.
+           IF WRK-MSGERRO = SPACES AND CLIENTE-NOME = SPACES
+               MOVE 'NOME NAO PODE SER EM BRANCO' TO WRK-MSGERRO
+           END-IF.
+           IF WRK-MSGERRO = SPACES
+               MOVE 0 TO WRK-CONTA-ARROBA
+               INSPECT CLIENTES-EMAIL TALLYING WRK-CONTA-ARROBA
+                   FOR ALL '@'
+               IF WRK-CONTA-ARROBA = 0
+                   MOVE 'E-MAIL INVALIDO, FALTA O @' TO WRK-MSGERRO
+               END-IF
+           END-IF.
+
+       0501-IMPORTAR-LOTE.
+           MOVE 'MODULO - IMPORTACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE 0 TO WRK-TOTAL-IMPORTADOS.
+           MOVE 0 TO WRK-TOTAL-DUPLICADOS.
+           OPEN INPUT IMPORTA.
+           IF IMPORTA-STATUS NOT = 0
+               MOVE 'ARQUIVO DE IMPORTACAO INEXISTENTE'
+                   TO WRK-MSGERRO
+               ACCEPT MOSTRAR-ERRO
+           ELSE
+               READ IMPORTA
+                   AT END MOVE HIGH-VALUES TO IMPORTA-REG
+               END-READ
+               PERFORM UNTIL IMPORTA-STATUS = 10
+                   MOVE IMPORTA-FONE TO CLIENTES-FONE
+                   MOVE IMPORTA-NOME TO CLIENTE-NOME
+                   MOVE IMPORTA-EMAIL TO CLIENTES-EMAIL
+                   MOVE 'A' TO CLIENTES-SITUACAO
+                   WRITE CLIENTES-REG
+                       INVALID KEY
+                           ADD 1 TO WRK-TOTAL-DUPLICADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-TOTAL-IMPORTADOS
+                           MOVE SPACES TO WRK-NOME-ANTIGO
+                           MOVE SPACES TO WRK-EMAIL-ANTIGO
+                           MOVE SPACES TO WRK-SITUACAO-ANTIGA
+                           PERFORM 0950-REGISTRAR-AUDITORIA
+                   END-WRITE
+                   READ IMPORTA
+                       AT END MOVE HIGH-VALUES TO IMPORTA-REG
+                   END-READ
+               END-PERFORM
+               CLOSE IMPORTA
+               DISPLAY TELA
+               DISPLAY '   RESUMO DA IMPORTACAO   '
+               DISPLAY '--------------------------'
+               DISPLAY 'REGISTROS IMPORTADOS..: ' WRK-TOTAL-IMPORTADOS
+               DISPLAY 'REGISTROS DUPLICADOS..: ' WRK-TOTAL-DUPLICADOS
+               MOVE 'IMPORTACAO CONCLUIDA' TO WRK-MSGERRO
+               ACCEPT MOSTRAR-ERRO
+           END-IF.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+
+      * REGISTRA UM NOVO PEDIDO/COMPRA PARA UM CLIENTE JA CADASTRADO
+       0550-REGISTRAR-PEDIDO.
+           MOVE 'MODULO - REGISTRAR PEDIDO' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSGERRO
+               NOT INVALID KEY
+                   PERFORM 0551-PROXIMO-SEQ-PEDIDO
+                   DISPLAY TELA-PEDIDO
+                   ACCEPT TELA-PEDIDO
+                   MOVE CLIENTES-FONE TO PEDIDOS-FONE
+                   MOVE WRK-PROX-SEQ-PEDIDO TO PEDIDOS-SEQ
+                   WRITE PEDIDOS-REG
+                       INVALID KEY
+                           MOVE 'PEDIDO NAO GRAVADO' TO WRK-MSGERRO
+                       NOT INVALID KEY
+                           MOVE 'PEDIDO REGISTRADO COM SUCESSO'
+                               TO WRK-MSGERRO
+                   END-WRITE
+           END-READ.
+           ACCEPT MOSTRAR-ERRO.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+
+      * DESCOBRE O PROXIMO NUMERO DE SEQUENCIA DE PEDIDO DO CLIENTE,
+      * PERCORRENDO OS PEDIDOS JA EXISTENTES COM A MESMA CHAVE DE
+      * TELEFONE, DO MESMO JEITO QUE 0603-LISTAR-PEDIDOS OS PERCORRE
+       0551-PROXIMO-SEQ-PEDIDO.
+           MOVE ZEROS TO WRK-PROX-SEQ-PEDIDO.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           MOVE ZEROS TO PEDIDOS-SEQ.
+           START PEDIDOS KEY IS NOT LESS THAN PEDIDOS-CHAVE
+               INVALID KEY MOVE 10 TO PEDIDOS-STATUS
+           END-START.
+           IF PEDIDOS-STATUS NOT = 10
+               READ PEDIDOS NEXT
+                   AT END MOVE 10 TO PEDIDOS-STATUS
+               END-READ
+               PERFORM UNTIL PEDIDOS-STATUS = 10
+                        OR PEDIDOS-FONE NOT = CLIENTES-FONE
+                   MOVE PEDIDOS-SEQ TO WRK-PROX-SEQ-PEDIDO
+                   READ PEDIDOS NEXT
+                       AT END MOVE 10 TO PEDIDOS-STATUS
+                   END-READ
+               END-PERFORM
+           END-IF.
+           ADD 1 TO WRK-PROX-SEQ-PEDIDO.
 
        0600-CONSULTAR.
            MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+           ACCEPT MENU-CONSULTA.
+           EVALUATE WRK-OPCAO-CONSULTA
+               WHEN 2
+                   PERFORM 0601-CONSULTAR-NOME
+               WHEN OTHER
+                   PERFORM 0602-CONSULTAR-TELEFONE
+           END-EVALUATE.
+
+       0602-CONSULTAR-TELEFONE.
            DISPLAY TELA.
            DISPLAY TELA-REGISTRO.
            ACCEPT CHAVE.
@@ -176,34 +443,132 @@
                INVALID KEY
                    MOVE 'NAO ENCONTRADO' TO WRK-MSGERRO
                NOT INVALID KEY
+                   PERFORM 0090-FORMATAR-SITUACAO
                    DISPLAY SS-DADOS
+                   PERFORM 0603-LISTAR-PEDIDOS
            END-READ.
            ACCEPT MOSTRAR-ERRO.
            PERFORM 0100-INICIAR.
            PERFORM 0200-PROCESSAR.
 
+       0603-LISTAR-PEDIDOS.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           MOVE ZEROS TO PEDIDOS-SEQ.
+           START PEDIDOS KEY IS NOT LESS THAN PEDIDOS-CHAVE
+               INVALID KEY MOVE 10 TO PEDIDOS-STATUS
+           END-START.
+           IF PEDIDOS-STATUS NOT = 10
+               READ PEDIDOS NEXT
+                   AT END MOVE 10 TO PEDIDOS-STATUS
+               END-READ
+               IF PEDIDOS-STATUS NOT = 10
+                   DISPLAY '   HISTORICO DE PEDIDOS   '
+                   DISPLAY '--------------------------'
+               END-IF
+               PERFORM UNTIL PEDIDOS-STATUS = 10
+                        OR PEDIDOS-FONE NOT = CLIENTES-FONE
+                   DISPLAY PEDIDOS-DATA ' ' PEDIDOS-ITEM ' '
+                           PEDIDOS-VALOR
+                   READ PEDIDOS NEXT
+                       AT END MOVE 10 TO PEDIDOS-STATUS
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       0601-CONSULTAR-NOME.
+           DISPLAY TELA.
+           DISPLAY TELA-NOME-PROCURADO.
+           ACCEPT TELA-NOME-PROCURADO.
+           MOVE WRK-NOME-PROCURADO TO CLIENTE-NOME.
+      * DESCOBRINDO O TAMANHO DIGITADO, PARA COMPARAR SO O PREFIXO
+           MOVE 30 TO WRK-IDX.
+           PERFORM UNTIL WRK-IDX = 0
+                   OR WRK-NOME-PROCURADO(WRK-IDX:1) NOT = SPACE
+               SUBTRACT 1 FROM WRK-IDX
+           END-PERFORM.
+           IF WRK-IDX = 0
+               MOVE 1 TO WRK-IDX
+           END-IF.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTE-NOME
+               INVALID KEY
+                   MOVE 'NENHUM CLIENTE ENCONTRADO' TO WRK-MSGERRO
+           END-START.
+           IF CLIENTES-STATUS NOT = 21 AND CLIENTES-STATUS NOT = 23
+               DISPLAY TELA
+               DISPLAY '   CLIENTES ENCONTRADOS   '
+               DISPLAY '--------------------------'
+               READ CLIENTES NEXT
+                   AT END MOVE 10 TO CLIENTES-STATUS
+               END-READ
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                        OR CLIENTE-NOME(1:WRK-IDX) NOT =
+                           WRK-NOME-PROCURADO(1:WRK-IDX)
+                   PERFORM 0090-FORMATAR-SITUACAO
+                   DISPLAY CLIENTES-FONE ' ' CLIENTE-NOME ' '
+                           CLIENTES-EMAIL ' ' WRK-SITUACAO-DESC
+                   READ CLIENTES NEXT
+                       AT END MOVE 10 TO CLIENTES-STATUS
+                   END-READ
+               END-PERFORM
+               MOVE 'BUSCA CONCLUIDA' TO WRK-MSGERRO
+           END-IF.
+           ACCEPT MOSTRAR-ERRO.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+
        0700-ALTERAR.
            MOVE 'MODULO - ALTERACAO ' TO WRK-MODULO.
            DISPLAY TELA.
            DISPLAY TELA-REGISTRO.
            ACCEPT CHAVE.
            READ CLIENTES
+               IF CLIENTES-STATUS = 51
+                   MOVE 'REGISTRO EM USO' TO WRK-MSGERRO
+               ELSE
                IF CLIENTES-STATUS = 0
+                   MOVE CLIENTE-NOME TO WRK-NOME-ANTIGO
+                   MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTIGO
+                   MOVE CLIENTES-SITUACAO TO WRK-SITUACAO-ANTIGA
+                   PERFORM 0090-FORMATAR-SITUACAO
                    ACCEPT SS-DADOS
-                   REWRITE CLIENTES-REG
-                   IF CLIENTES-STATUS = 0
-                       MOVE 'REGISTRO ALTERADO COM SUCESSO'
-                                       TO WRK-MSGERRO
+                   PERFORM 0510-VALIDAR-DADOS
+                   IF WRK-MSGERRO NOT = SPACES
+                       ACCEPT MOSTRAR-ERRO
+                       MOVE WRK-NOME-ANTIGO TO CLIENTE-NOME
+                       MOVE WRK-EMAIL-ANTIGO TO CLIENTES-EMAIL
+                       MOVE SPACES TO WRK-MSGERRO
+                       PERFORM 0700-ALTERAR
                    ELSE
-                       MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                       PERFORM 0710-ALTERAR-SITUACAO
+                       REWRITE CLIENTES-REG
+                       IF CLIENTES-STATUS = 0
+                           MOVE 'REGISTRO ALTERADO COM SUCESSO'
+                                           TO WRK-MSGERRO
+                           PERFORM 0950-REGISTRAR-AUDITORIA
+                       ELSE
+                           MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
+                       END-IF
                    END-IF
                ELSE
                    MOVE 'REGISTRO NAO ENCONTRADO ' TO WRK-MSGERRO
+               END-IF
                END-IF.
                ACCEPT MOSTRAR-ERRO.
                PERFORM 0100-INICIAR.
                PERFORM 0200-PROCESSAR.
 
+       0710-ALTERAR-SITUACAO.
+           MOVE 'SITUACAO (A)TIVO (I)NATIVO ENTER=MANTER' TO WRK-MSGSIT.
+           MOVE SPACES TO WRK-TECLA.
+           ACCEPT TELA-SITUACAO.
+           IF WRK-TECLA = 'A' OR WRK-TECLA = 'a'
+               MOVE 'A' TO CLIENTES-SITUACAO
+           ELSE
+               IF WRK-TECLA = 'I' OR WRK-TECLA = 'i'
+                   MOVE 'I' TO CLIENTES-SITUACAO
+               END-IF
+           END-IF.
+
 
        0800-EXCLUIR.
            MOVE 'MODULO - EXCLUSAO ' TO WRK-MODULO.
@@ -211,21 +576,33 @@
            DISPLAY TELA-REGISTRO.
            ACCEPT CHAVE.
            READ CLIENTES
-               INVALID KEY
-                   MOVE 'NAO ENCONTRADO ' TO WRK-MSGERRO
-               NOT INVALID KEY
+               IF CLIENTES-STATUS = 51
+                   MOVE 'REGISTRO EM USO' TO WRK-MSGERRO
+               ELSE
+               IF CLIENTES-STATUS = 0
                    MOVE 'ENCONTRADO, DESEJA EXCLUIR (S/N)?'
                        TO WRK-MSGERRO
+                   PERFORM 0090-FORMATAR-SITUACAO
                    DISPLAY SS-DADOS
-           END-READ.
+               ELSE
+                   MOVE 'NAO ENCONTRADO ' TO WRK-MSGERRO
+               END-IF
+               END-IF.
            ACCEPT MOSTRAR-ERRO.
            IF (WRK-TECLA = 'S' OR WRK-TECLA = 's')
                        AND CLIENTES-STATUS = 0
-               DELETE CLIENTES
+               MOVE CLIENTE-NOME TO WRK-NOME-ANTIGO
+               MOVE CLIENTES-EMAIL TO WRK-EMAIL-ANTIGO
+               MOVE CLIENTES-SITUACAO TO WRK-SITUACAO-ANTIGA
+      * EXCLUSAO LOGICA: O REGISTRO E MANTIDO, APENAS INATIVADO
+               MOVE 'I' TO CLIENTES-SITUACAO
+               REWRITE CLIENTES-REG
                    INVALID KEY
                        MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
                        ACCEPT MOSTRAR-ERRO
-               END-DELETE
+                   NOT INVALID KEY
+                       PERFORM 0950-REGISTRAR-AUDITORIA
+               END-REWRITE
            END-IF.
            PERFORM 0100-INICIAR.
            PERFORM 0200-PROCESSAR.
@@ -244,14 +621,136 @@
                    DISPLAY '   RELATORIO DE CLIENTES   '
                    DISPLAY '---------------------------'
                    PERFORM UNTIL CLIENTES-STATUS = 10
+                       PERFORM 0090-FORMATAR-SITUACAO
                        DISPLAY CLIENTES-FONE ' '
                                CLIENTE-NOME ' '
-                               CLIENTES-EMAIL
+                               CLIENTES-EMAIL ' '
+                               WRK-SITUACAO-DESC
                        READ CLIENTES NEXT
                    END-PERFORM
            END-READ.
                MOVE 'REGISTROS LIDOS' TO WRK-MSGERRO.
            ACCEPT MOSTRAR-ERRO.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
 
        0901-RELATORIO-DISCO.
-           CONTINUE.
+           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+           END-START.
+           IF CLIENTES-STATUS = 0
+               OPEN OUTPUT RELATORIO
+               MOVE SPACES TO RELATORIO-REG
+               MOVE '   RELATORIO DE CLIENTES - EM DISCO'
+                   TO RELATORIO-REG
+               WRITE RELATORIO-REG
+               READ CLIENTES NEXT
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   PERFORM 0090-FORMATAR-SITUACAO
+                   PERFORM 0910-GRAVAR-LINHA-RELATORIO
+                   READ CLIENTES NEXT
+               END-PERFORM
+               CLOSE RELATORIO
+               MOVE 'RELATORIO GRAVADO EM DISCO' TO WRK-MSGERRO
+           END-IF.
+           ACCEPT MOSTRAR-ERRO.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+
+       0910-GRAVAR-LINHA-RELATORIO.
+           MOVE SPACES TO RELATORIO-REG.
+           STRING CLIENTES-FONE         DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  CLIENTE-NOME          DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  CLIENTES-EMAIL        DELIMITED BY SIZE
+                  '  '                  DELIMITED BY SIZE
+                  WRK-SITUACAO-DESC     DELIMITED BY SIZE
+               INTO RELATORIO-REG
+           END-STRING.
+           WRITE RELATORIO-REG.
+
+       0902-RELATORIO-ESTATISTICA.
+           MOVE 'MODULO - RELATORIO ' TO WRK-MODULO.
+           DISPLAY TELA.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 100
+               MOVE 0 TO WRK-TAB-DDD-OCR(WRK-IDX)
+           END-PERFORM.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+           END-START.
+           IF CLIENTES-STATUS = 0
+               READ CLIENTES NEXT
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   IF CLIENTES-ATIVO
+                       MOVE CLIENTES-FONE(1:2) TO WRK-DDD
+                       ADD 1 TO WRK-TAB-DDD-OCR(WRK-DDD + 1)
+                   END-IF
+                   READ CLIENTES NEXT
+               END-PERFORM
+               DISPLAY TELA
+               DISPLAY '   CLIENTES ATIVOS POR DDD   '
+               DISPLAY '-----------------------------'
+               MOVE 0 TO WRK-TOTAL-ATIVOS
+               PERFORM VARYING WRK-IDX FROM 1 BY 1 UNTIL WRK-IDX > 100
+                   IF WRK-TAB-DDD-OCR(WRK-IDX) > 0
+                       COMPUTE WRK-DDD = WRK-IDX - 1
+                       DISPLAY 'DDD ' WRK-DDD ' ..... '
+                               WRK-TAB-DDD-OCR(WRK-IDX)
+                       ADD WRK-TAB-DDD-OCR(WRK-IDX) TO WRK-TOTAL-ATIVOS
+                   END-IF
+               END-PERFORM
+               DISPLAY '-----------------------------'
+               DISPLAY 'TOTAL GERAL .......... ' WRK-TOTAL-ATIVOS
+               MOVE 'ESTATISTICA CONCLUIDA' TO WRK-MSGERRO
+           END-IF.
+           ACCEPT MOSTRAR-ERRO.
+           PERFORM 0100-INICIAR.
+           PERFORM 0200-PROCESSAR.
+
+       0090-FORMATAR-SITUACAO.
+           IF CLIENTES-INATIVO
+               MOVE 'INATIVO ' TO WRK-SITUACAO-DESC
+           ELSE
+               MOVE 'ATIVO   ' TO WRK-SITUACAO-DESC
+           END-IF.
+
+      * GRAVA UMA LINHA NO LOG DE AUDITORIA COM OS VALORES ANTIGOS
+      * E NOVOS DO REGISTRO, A OPERACAO E A DATA/HORA DO MOVIMENTO
+       0950-REGISTRAR-AUDITORIA.
+           ACCEPT WRK-DATA-MOVTO FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-MOVTO FROM TIME.
+           OPEN EXTEND AUDITORIA.
+           IF AUDITORIA-STATUS = 35
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           MOVE SPACES TO AUDITORIA-REG.
+           STRING WRK-MODULO           DELIMITED BY SIZE
+                  ' FONE='              DELIMITED BY SIZE
+                  CLIENTES-FONE         DELIMITED BY SIZE
+                  ' NOME-ANTIGO='       DELIMITED BY SIZE
+                  WRK-NOME-ANTIGO       DELIMITED BY SIZE
+                  ' NOME-NOVO='         DELIMITED BY SIZE
+                  CLIENTE-NOME          DELIMITED BY SIZE
+                  ' EMAIL-ANTIGO='      DELIMITED BY SIZE
+                  WRK-EMAIL-ANTIGO      DELIMITED BY SIZE
+                  ' EMAIL-NOVO='        DELIMITED BY SIZE
+                  CLIENTES-EMAIL        DELIMITED BY SIZE
+                  ' SITUACAO-ANTIGA='   DELIMITED BY SIZE
+                  WRK-SITUACAO-ANTIGA   DELIMITED BY SIZE
+                  ' SITUACAO-NOVA='     DELIMITED BY SIZE
+                  CLIENTES-SITUACAO     DELIMITED BY SIZE
+                  ' DATA='              DELIMITED BY SIZE
+                  WRK-DATA-MOVTO        DELIMITED BY SIZE
+                  ' HORA='              DELIMITED BY SIZE
+                  WRK-HORA-MOVTO        DELIMITED BY SIZE
+               INTO AUDITORIA-REG
+           END-STRING.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA.
