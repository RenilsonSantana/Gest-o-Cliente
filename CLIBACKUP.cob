@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIBACKUP.
+      ******************************************************************
+      * OBJETIVO: BACKUP DIARIO DE CLIENTES.DAT, COM GERACOES, PARA SER
+      *           DISPARADO PELO AGENDADOR ANTES DA PRIMEIRA ABERTURA
+      *           I-O DO DIA PELO CLIENTES
+      * AUTHOR: RENILSON BINHO
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 WRK-ARQ-ORIGEM    PIC X(80) VALUE 'C:\COBOL\CLIENTES.DAT'.
+       77 WRK-ARQ-DESTINO   PIC X(80).
+       77 WRK-ARQ-GERACAO   PIC X(80).
+       77 WRK-DATA-HOJE     PIC 9(08).
+       77 WRK-RESULTADO     PIC 9(02) COMP-5.
+       77 WRK-QTD-GERACOES  PIC 9(02) COMP VALUE 5.
+       77 WRK-IDX           PIC 9(02) COMP.
+
+      * NOME BASE DAS GERACOES: CLIENTES.BKP1 (MAIS RECENTE) ATE
+      * CLIENTES.BKP5 (MAIS ANTIGA), SEM SUFIXO ZERO
+       01 WRK-NOME-BASE.
+           02 FILLER PIC X(17) VALUE 'C:\COBOL\CLIENTES'.
+           02 FILLER PIC X(04) VALUE '.BKP'.
+           02 WRK-NOME-SUFIXO PIC 9(01).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+           PERFORM 0100-ROTACIONAR-GERACOES.
+           PERFORM 0200-COPIAR-ARQUIVO-ATUAL.
+           PERFORM 0300-GRAVAR-COPIA-DATADA.
+           STOP RUN.
+
+      * EMPURRA AS GERACOES ANTIGAS UMA POSICAO, DESCARTANDO A MAIS
+      * VELHA, PARA ABRIR ESPACO PARA A COPIA DE HOJE
+       0100-ROTACIONAR-GERACOES.
+           PERFORM VARYING WRK-IDX FROM WRK-QTD-GERACOES BY -1
+                   UNTIL WRK-IDX < 1
+               MOVE WRK-IDX TO WRK-NOME-SUFIXO
+               MOVE WRK-NOME-BASE TO WRK-ARQ-GERACAO
+               IF WRK-IDX = WRK-QTD-GERACOES
+                   CALL 'CBL_DELETE_FILE' USING WRK-ARQ-GERACAO
+                       RETURNING WRK-RESULTADO
+                   END-CALL
+               ELSE
+                   COMPUTE WRK-NOME-SUFIXO = WRK-IDX + 1
+                   MOVE WRK-NOME-BASE TO WRK-ARQ-DESTINO
+                   MOVE WRK-IDX TO WRK-NOME-SUFIXO
+                   MOVE WRK-NOME-BASE TO WRK-ARQ-GERACAO
+                   CALL 'CBL_RENAME_FILE' USING WRK-ARQ-GERACAO
+                                                 WRK-ARQ-DESTINO
+                       RETURNING WRK-RESULTADO
+                   END-CALL
+               END-IF
+           END-PERFORM.
+
+      * GRAVA A GERACAO MAIS RECENTE COMO CLIENTES.BKP1
+       0200-COPIAR-ARQUIVO-ATUAL.
+           MOVE 1 TO WRK-NOME-SUFIXO.
+           MOVE WRK-NOME-BASE TO WRK-ARQ-DESTINO.
+           CALL 'CBL_COPY_FILE' USING WRK-ARQ-ORIGEM WRK-ARQ-DESTINO
+               RETURNING WRK-RESULTADO
+           END-CALL.
+
+      * ALEM DAS GERACOES ROTATIVAS, MANTEM UMA COPIA COM A DATA DO DIA
+      * NO NOME, PARA FACILITAR LOCALIZAR O BACKUP DE UMA DATA
+       0300-GRAVAR-COPIA-DATADA.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           STRING 'C:\COBOL\BACKUP\CLIENTES_' DELIMITED BY SIZE
+                  WRK-DATA-HOJE                DELIMITED BY SIZE
+                  '.DAT'                       DELIMITED BY SIZE
+               INTO WRK-ARQ-DESTINO
+           END-STRING.
+           CALL 'CBL_COPY_FILE' USING WRK-ARQ-ORIGEM WRK-ARQ-DESTINO
+               RETURNING WRK-RESULTADO
+           END-CALL.
